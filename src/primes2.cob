@@ -13,35 +13,151 @@ program-id. primes2.
 environment division.
 input-output section.
 file-control.
-select input-file assign to "primes.dat"
+select input-file assign dynamic input-file-name
     organization is line sequential
     file status file-status.
-select output-file assign to "primes.out"
-    organization is line sequential.
+select output-file assign dynamic output-file-name
+    organization is line sequential
+    file status output-status.
+select err-file assign to "primes.err"
+    organization is line sequential
+    file status err-status.
+select struct-file assign to "primes.rec"
+    organization is line sequential
+    file status struct-status.
+select gap-file assign to "primes.gap"
+    organization is line sequential
+    file status gap-status.
+select ckp-file assign to "primes.ckp"
+    organization is line sequential
+    file status ckp-status.
 select standard-input assign to keyboard.
 
 *> File pointers are initialized
 data division.
 file section.
+fd input-file.
+    01 input-record pic x(80).
 fd output-file.
-    01 out-line pic x(80).
+    01 out-line pic x(300).
+fd err-file.
+    01 err-line pic x(160).
+fd struct-file.
+    01 struct-out pic x(23).
+fd gap-file.
+    01 gap-line pic x(80).
+fd ckp-file.
+    01 ckp-line pic x(55).
 fd standard-input.
     01 stdin-record pic x(80).
 
 *> All variables to be used are initialized
 working-storage section.
-    77  num  pic s9(9).
-    77  remain pic s9(9) usage is comp.
-    77  counter  pic s9(9) usage is comp.
+    77  num  pic s9(18).
+    77  remain pic s9(18) usage is comp.
+    77  counter  pic s9(18) usage is comp.
     77  eof pic x(4).
-    77  temp pic s9(9).
-    77  input-file-name pic x(20).
-    77  output-file-name pic x(20).
+    77  work-num pic s9(18) usage is comp.
+    77  factor-val pic s9(18) usage is comp.
+    77  factor-count pic 9(4) usage is comp value 0.
+    77  factor-text-ptr pic 9(3) usage is comp.
+    77  trim-ptr pic 9(2) usage is comp.
+    *> Sized for the true worst case in the s9(18) range: a number
+    *> that is a pure power of 2 can carry up to 59 factors (2 x 2 x
+    *> ... x 2), which needs on the order of 235 characters once the
+    *> ' x ' separators are counted; factor-overflow is a fail-safe in
+    *> case that assumption is ever outgrown by a future widening
+    01  factor-edit pic z(17)9.
+    01  factor-text pic x(250).
+    77  factor-overflow pic x(1) value 'N'.
+        88 has-factor-overflow value 'Y'.
+    77  v-len pic 9(2) usage is comp.
+    77  v-pos pic 9(2) usage is comp.
+    77  valid-flag pic x(1).
+    77  illegal-reason pic x(11).
+    77  input-file-name pic x(40) value "primes.dat".
+    77  output-file-name pic x(40) value "primes.out".
     01  file-status pic 99.
         88 file-ok value 0.
+    01  ckp-status pic 99.
+        88 ckp-ok value 0.
+    *> Lets a restart fall back to OPEN OUTPUT when one of the four
+    *> report files isn't there to extend (archived off by the
+    *> operator, or a new output-file-name typed at the restart prompt)
+    01  output-status pic 99.
+        88 output-file-missing value 35.
+    01  err-status pic 99.
+        88 err-file-missing value 35.
+    01  struct-status pic 99.
+        88 struct-file-missing value 35.
+    01  gap-status pic 99.
+        88 gap-file-missing value 35.
+    77  checkpoint-interval pic 9(4) usage is comp value 100.
+    77  checkpoint-remainder pic 9(9) usage is comp.
+    77  checkpoint-quotient pic 9(9) usage is comp.
+    77  restart-answer pic x(1).
+    77  restart-count pic 9(9) value 0.
+    *> Carries the running totals (req 000) and the gap tracker
+    *> (req 009) across a checkpoint/restart, not just the record
+    *> position, so a resumed run's trailer and gap report cover the
+    *> whole file instead of only the post-restart segment
+    01  ckp-rec.
+        02 ckp-record-seq pic 9(9).
+        02 ckp-prime-count pic 9(9).
+        02 ckp-composite-count pic 9(9).
+        02 ckp-illegal-count pic 9(9).
+        02 ckp-prev-prime pic 9(18).
+        02 ckp-have-prev-prime pic x(1).
+    77  skip-idx pic 9(9) usage is comp value 0.
+    77  hv-answer pic x(1).
+    77  hv-mode pic x(1) value 'N'.
+        88 hv-on value 'Y'.
+    77  batch-answer pic x(1).
+    77  batch-mode pic x(1) value 'N'.
+        88 batch-on value 'Y'.
+    77  file-prime-count pic 9(9) usage is comp value 0.
+    77  file-composite-count pic 9(9) usage is comp value 0.
+    77  file-illegal-count pic 9(9) usage is comp value 0.
+    01  file-title-line.
+        02 filler pic x(6) value spaces.
+        02 ft-text pic x(90).
+    01  subtotal-heading.
+        02 filler pic x(6) value spaces.
+        02 filler pic x(20) value 'file subtotal'.
+    *> Fixed-field companion to primes.out, one record per classified
+    *> number, for downstream jobs that want the result without
+    *> scraping prime-line/not-a-prime-line text
+    01  struct-line.
+        02 struct-number pic 9(18).
+        02 struct-flag pic x(1).
+        02 struct-divisors pic 9(4).
+    *> Prime-gap trend report, sequenced off the same detail loop that
+    *> confirms a prime: remembers the previous prime found (across the
+    *> whole run, including every file of a batch run) and reports the
+    *> gap to the current one, flagging a gap of 2 as a twin prime
+    77  prev-prime pic s9(18) usage is comp value 0.
+    77  have-prev-prime pic x(1) value 'N'.
+        88 has-prev-prime value 'Y'.
+    77  gap-value pic s9(18) usage is comp.
+    01  gap-rec.
+        02 filler pic x value space.
+        02 out-gap-n pic z(17)9.
+        02 filler pic x(7) value ' gap = '.
+        02 out-gap-val pic z(17)9.
+        02 filler pic x(2) value '  '.
+        02 out-gap-twin pic x(11).
+    *> Sieve of Eratosthenes working set for the high-volume batch mode.
+    *> Numbers above sieve-limit fall back to the normal trial-division
+    *> path below, so the sieve is a performance aid, not a hard cap
+    77  sieve-limit pic 9(9) usage is comp value 1000000.
+    77  sv-i pic 9(9) usage is comp.
+    77  sv-j pic 9(9) usage is comp.
+    01  sieve-storage.
+        05 sieve-table pic x occurs 1000000 times.
     01  in-card.
-        02 in-n   pic z(9).
-        02 filler pic x(71).
+        02 in-n   pic z(17)9.
+        02 in-text redefines in-n pic x(18).
+        02 in-overflow pic x(62).
     01  title-line.
         02 filler pic x(6) value spaces.
         02 filler pic x(20) value 'prime number results'.
@@ -50,86 +166,557 @@ working-storage section.
            ' -------------------------------'.
     01  not-a-prime-line.
         02 filler pic x value space.
-        02 out-n-2 pic z(8)9.
+        02 out-n-2 pic z(17)9.
         02 filler pic x(15) value ' is not a prime'.
+        02 filler pic x(2) value ' ('.
+        02 out-factors pic x(250).
     01  prime-line.
         02 filler pic x value space.
-        02 out-n-3 pic z(8)9.
+        02 out-n-3 pic z(17)9.
         02 filler pic x(11) value ' is a prime'.
+    *> out-file identifies the source input file so a batch run's
+    *> shared primes.err doesn't collide records from different files
+    *> that happen to land on the same sequence number (record-seq
+    *> starts over at each file in a batch run); out-text carries the
+    *> whole raw input line, not just the leading digits, so a "TOO
+    *> LARGE" record shows the actual oversized value instead of the
+    *> first 18 characters of it
     01  error-mess.
         02 filler pic x value space.
-        02 out-n pic z(8)9.
+        02 out-file pic x(20).
+        02 filler pic x(3) value ' - '.
+        02 out-seq pic z(8)9.
+        02 filler pic x(3) value ' - '.
+        02 out-text pic x(80).
+        02 filler pic x(3) value ' - '.
+        02 out-reason pic x(11).
         02 filler pic x(14) value ' illegal input'.
+    77  record-seq pic 9(9) usage is comp value 0.
+    77  prime-count     pic 9(9) usage is comp value 0.
+    77  composite-count pic 9(9) usage is comp value 0.
+    77  illegal-count   pic 9(9) usage is comp value 0.
+    01  totals-line-1.
+        02 filler pic x(6) value spaces.
+        02 filler pic x(20) value 'batch totals'.
+    01  totals-line-2.
+        05 filler pic x(32) value
+           ' -------------------------------'.
+    01  totals-line-3.
+        02 filler pic x(9) value 'primes:  '.
+        02 out-prime-count pic z(8)9.
+    01  totals-line-4.
+        02 filler pic x(9) value 'composite'.
+        02 filler pic x(1) value ':'.
+        02 out-composite-count pic z(8)9.
+    01  totals-line-5.
+        02 filler pic x(9) value 'illegal: '.
+        02 out-illegal-count pic z(8)9.
 
 *> Body of code logic begins
 procedure division.
     display "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*".
     display "              PRIME # CALCULATOR"
     display "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*".
-    
-    *> Ensures the file exists in order to read its contents
-    open input input-file.
-    if not file-ok
-    then
-        display "File could not be opened!"
-        stop run
+
+    *> Grabs the input and output file names from standard-input so a
+    *> batch can be run against any pair of files without editing the
+    *> program or renaming files on disk
+    open input standard-input.
+
+    *> Batch mode consolidates several primes*.dat files into one
+    *> primes.out, breaking out a subtotal after each file
+    display "Batch mode (multiple input files)? (Y/N): " with no advancing.
+    read standard-input into stdin-record
+        at end move "N" to stdin-record
+    end-read.
+    move stdin-record (1:1) to batch-answer.
+    if batch-answer = "Y" or batch-answer = "y"
+        move "Y" to batch-mode
+    end-if.
+
+    if not batch-on
+        display "Enter input file name: " with no advancing
+        read standard-input into stdin-record
+            at end move "primes.dat" to stdin-record
+        end-read
+        move stdin-record to input-file-name
+    end-if.
+    display "Enter output file name: " with no advancing.
+    read standard-input into stdin-record
+        at end move "primes.out" to stdin-record
+    end-read.
+    move stdin-record to output-file-name.
+
+    *> A restart picks up at the last checkpointed record count instead
+    *> of reprocessing the whole file, so an abend on a large primes.dat
+    *> doesn't force a full rerun (and duplicate lines in primes.out).
+    *> Checkpointing tracks a position in a single file, so it does not
+    *> apply to a consolidated multi-file batch run
+    if not batch-on
+        display "Restart from checkpoint? (Y/N): " with no advancing
+        read standard-input into stdin-record
+            at end move "N" to stdin-record
+        end-read
+        move stdin-record (1:1) to restart-answer
+        if restart-answer = "Y" or restart-answer = "y"
+            open input ckp-file
+            if ckp-ok
+                read ckp-file into ckp-line
+                    at end move spaces to ckp-line
+                end-read
+                if ckp-line = spaces
+                    move 0 to restart-count
+                else
+                    move ckp-line to ckp-rec
+                    move ckp-record-seq to restart-count
+                    *> The record position alone isn't enough; the
+                    *> running totals and gap tracker must resume from
+                    *> where the checkpoint left off too
+                    if restart-count > 0
+                        move ckp-prime-count to prime-count
+                        move ckp-composite-count to composite-count
+                        move ckp-illegal-count to illegal-count
+                        move ckp-prev-prime to prev-prime
+                        move ckp-have-prev-prime to have-prev-prime
+                    end-if
+                end-if
+                close ckp-file
+            end-if
+        end-if
+    end-if.
+
+    *> High-volume files run faster against a precomputed sieve than
+    *> against per-number trial division. One sieve build serves every
+    *> file in a batch run
+    display "High-volume sieve mode? (Y/N): " with no advancing.
+    read standard-input into stdin-record
+        at end move "N" to stdin-record
+    end-read.
+    move stdin-record (1:1) to hv-answer.
+    if hv-answer = "Y" or hv-answer = "y"
+        move "Y" to hv-mode
+    end-if.
+    if hv-on
+        perform build-sieve
+    end-if.
+
+    *> The output files are opened once regardless of how many input
+    *> files a batch run consolidates into them
+    if restart-count > 0
+        open extend output-file
+        if output-file-missing
+            open output output-file
+        end-if
+        open extend err-file
+        if err-file-missing
+            open output err-file
+        end-if
+        open extend struct-file
+        if struct-file-missing
+            open output struct-file
+        end-if
+        open extend gap-file
+        if gap-file-missing
+            open output gap-file
+        end-if
     else
         open output output-file
+        open output err-file
+        open output struct-file
+        open output gap-file
     end-if.
-    *> Prints title of results to the file
-    write out-line from title-line after advancing 0 lines.
+
+    if batch-on
+        perform until input-file-name = spaces
+            display "Enter input file name (blank to finish): " with no advancing
+            read standard-input into stdin-record
+                at end move spaces to stdin-record
+            end-read
+            move stdin-record to input-file-name
+            if input-file-name not = spaces
+                perform process-one-file
+            end-if
+        end-perform
+    else
+        perform process-one-file
+    end-if.
+
+    *> A clean finish resets the checkpoint so the next run starts from
+    *> the top of the file unless the operator asks to restart again
+    if not batch-on
+        move 0 to ckp-record-seq
+        move 0 to ckp-prime-count
+        move 0 to ckp-composite-count
+        move 0 to ckp-illegal-count
+        move 0 to ckp-prev-prime
+        move "N" to ckp-have-prev-prime
+        move ckp-rec to ckp-line
+        open output ckp-file
+        write ckp-line
+        close ckp-file
+    end-if.
+
+    *> Writes the batch totals block so the report is self-contained.
+    *> For a batch run these are grand totals across every input file
+    move prime-count to out-prime-count.
+    move composite-count to out-composite-count.
+    move illegal-count to out-illegal-count.
     write out-line from under-line after advancing 1 line.
+    write out-line from totals-line-1 after advancing 1 line.
+    write out-line from totals-line-2 after advancing 1 line.
+    write out-line from totals-line-3 after advancing 1 line.
+    write out-line from totals-line-4 after advancing 1 line.
+    write out-line from totals-line-5 after advancing 1 line.
 
-    *> Reads each number into memory
-    read input-file into in-card
-    perform until eof = "TRUE"
-        
-        move in-n to num
-        
-        *> Checks for illegal input
-        if num <= 1
-        then
-            move in-n to out-n
-            write out-line from error-mess after advancing 1 line
+    *> Closes all files that were opened and stops running program
+    display "COMPLETED: results saved to primes.out".
+    close output-file, err-file, struct-file, gap-file, standard-input.
+    stop run.
+
+*> Opens input-file-name, writes its section of primes.out (title and
+*> detail lines, plus a subtotal break in batch mode), and closes it.
+*> Called once for a single run or once per file in a batch run
+process-one-file.
+    move 0 to file-prime-count.
+    move 0 to file-composite-count.
+    move 0 to file-illegal-count.
+    move spaces to eof.
+    move 0 to skip-idx.
+    open input input-file.
+    if not file-ok
+    then
+        display "File could not be opened: " input-file-name
+        if not batch-on
+            stop run
         end-if
-        
-        if num >= 4
-        then
-            move 2 to remain
-            *> Checks to see if the number is divisble by another number
-            perform until (remain >= num or temp = num)
-
-                divide remain into num giving counter
-                multiply remain by counter
-                
-                if counter is not equal to num
+    else
+        *> Skips forward past records already processed by an earlier run
+        move restart-count to record-seq
+        if restart-count > 0
+            perform until skip-idx >= restart-count or eof = "TRUE"
+                read input-file into in-card
+                    at end move "TRUE" to eof
+                end-read
+                add 1 to skip-idx
+            end-perform
+        else
+            *> Prints the title of this section to the file
+            if batch-on
+                move spaces to ft-text
+                string "prime number results: " delimited by size
+                       input-file-name delimited by space
+                       into ft-text
+                end-string
+                write out-line from file-title-line after advancing 1 line
+                write out-line from under-line after advancing 1 line
+            else
+                write out-line from title-line after advancing 0 lines
+                write out-line from under-line after advancing 1 line
+            end-if
+        end-if
+
+        *> Reads each number into memory
+        if eof not = "TRUE"
+            read input-file into in-card
+                at end move "TRUE" to eof
+            end-read
+        end-if
+        perform until eof = "TRUE"
+            add 1 to record-seq
+            perform validate-input
+
+            *> Checks for illegal input: non-numeric text, a negative
+            *> sign, or a value of zero or one are all rejected, each
+            *> tagged with its own reason so primes.err says why, not
+            *> just that it failed
+            if valid-flag = "Y"
+                move in-text (1:v-len) to num
+                if num <= 1
+                    move "ZERO OR ONE" to illegal-reason
+                    move "N" to valid-flag
+                end-if
+            end-if
+
+            if valid-flag not = "Y"
+            then
+                move input-file-name (1:20) to out-file
+                move record-seq to out-seq
+                move in-card to out-text
+                move illegal-reason to out-reason
+                write err-line from error-mess after advancing 1 line
+                add 1 to illegal-count
+                add 1 to file-illegal-count
+            end-if
+
+            if valid-flag = "Y" and num >= 4
+            then
+                if hv-on and num <= sieve-limit
                 then
-                    add 1 to remain
+                    *> The sieve already knows every composite up to
+                    *> sieve-limit, so a single table lookup replaces
+                    *> the whole divisor walk for most of a
+                    *> high-volume file
+                    if sieve-table (num) = 'P'
+                        move num to out-n-3
+                        write out-line from prime-line after advancing 1 line
+                        add 1 to prime-count
+                        add 1 to file-prime-count
+                        move num to struct-number
+                        move "Y" to struct-flag
+                        move 1 to struct-divisors
+                        write struct-out from struct-line
+                        perform report-prime-gap
+                    else
+                        move "factors omitted - sieve mode)" to factor-text
+                        move num to out-n-2
+                        move factor-text to out-factors
+                        write out-line from not-a-prime-line after advancing 1 line
+                        add 1 to composite-count
+                        add 1 to file-composite-count
+                        *> The sieve doesn't produce a factor list, so the
+                        *> divisor count is not available in this path;
+                        *> 9999 is a fixed sentinel meaning "not
+                        *> available" (the real divisor count of any
+                        *> number in range never comes close to it), not
+                        *> a fabricated zero a downstream job could
+                        *> mistake for an actual count
+                        move num to struct-number
+                        move "N" to struct-flag
+                        move 9999 to struct-divisors
+                        write struct-out from struct-line
+                    end-if
+                else
+                    move num to work-num
+                    move 2 to remain
+                    move 0 to factor-count
+                    move spaces to factor-text
+                    move 1 to factor-text-ptr
+                    move "N" to factor-overflow
+                    *> Walks candidate divisors from 2 up, dividing out
+                    *> every hit so the full factorization is kept, not
+                    *> just the first one. No need to test divisors
+                    *> past sqrt(work-num); anything left over at that
+                    *> point is itself prime
+                    perform until remain * remain > work-num
+
+                        divide remain into work-num giving counter
+                        multiply remain by counter
+
+                        if counter is not equal to work-num
+                        then
+                            add 1 to remain
+                        else
+                            move remain to factor-val
+                            perform append-factor
+                            divide work-num by remain giving work-num
+                        end-if
+                    end-perform
+
+                    if work-num > 1
+                        move work-num to factor-val
+                        perform append-factor
+                    end-if
+
+                    if factor-count > 1
+                    then
+                        if not has-factor-overflow
+                            string ')' delimited by size
+                                   into factor-text
+                                   with pointer factor-text-ptr
+                                   on overflow
+                                       move "Y" to factor-overflow
+                            end-string
+                        end-if
+                        *> factor-text is sized for the true worst case
+                        *> at the current numeric range, but if a future
+                        *> widening ever outgrows it, fail safe with a
+                        *> truncation marker instead of a silently cut
+                        *> off, unclosed factor list
+                        if has-factor-overflow
+                            move "...)" to factor-text (247:4)
+                        end-if
+                        move num to out-n-2
+                        move factor-text to out-factors
+                        write out-line from not-a-prime-line after advancing 1 line
+                        add 1 to composite-count
+                        add 1 to file-composite-count
+                        move num to struct-number
+                        move "N" to struct-flag
+                        move factor-count to struct-divisors
+                        write struct-out from struct-line
+                    else
+                        move num to out-n-3
+                        write out-line from prime-line after advancing 1 line
+                        add 1 to prime-count
+                        add 1 to file-prime-count
+                        move num to struct-number
+                        move "Y" to struct-flag
+                        move factor-count to struct-divisors
+                        write struct-out from struct-line
+                        perform report-prime-gap
+                    end-if
+                end-if
+            end-if
+
+            *> Any number > 1 and < 4 is considered prime
+            if valid-flag = "Y" and num < 4 and num > 1
+            then
+                move num to out-n-3
+                write out-line from prime-line after advancing 1 line
+                add 1 to prime-count
+                add 1 to file-prime-count
+                move num to struct-number
+                move "Y" to struct-flag
+                move 1 to struct-divisors
+                write struct-out from struct-line
+                perform report-prime-gap
+            end-if
+
+            *> Writes a checkpoint record every checkpoint-interval
+            *> reads so a rerun after an abend can skip forward instead
+            *> of starting primes.dat over from the top. Not meaningful
+            *> in batch mode, which has no single restart position
+            if not batch-on
+                divide record-seq by checkpoint-interval
+                    giving checkpoint-quotient remainder checkpoint-remainder
+                end-divide
+                if checkpoint-remainder = 0
+                    move record-seq to ckp-record-seq
+                    move prime-count to ckp-prime-count
+                    move composite-count to ckp-composite-count
+                    move illegal-count to ckp-illegal-count
+                    move prev-prime to ckp-prev-prime
+                    move have-prev-prime to ckp-have-prev-prime
+                    move ckp-rec to ckp-line
+                    open output ckp-file
+                    write ckp-line
+                    close ckp-file
+                end-if
+            end-if
+
+            *> Set end of loop condiiton
+            read input-file into in-card
+                at end move "TRUE" to eof
+            end-read
+        end-perform
+
+        close input-file
+
+        *> Breaks out this file's subtotal before the next file's
+        *> section begins
+        if batch-on
+            move file-prime-count to out-prime-count
+            move file-composite-count to out-composite-count
+            move file-illegal-count to out-illegal-count
+            write out-line from under-line after advancing 1 line
+            write out-line from subtotal-heading after advancing 1 line
+            write out-line from totals-line-2 after advancing 1 line
+            write out-line from totals-line-3 after advancing 1 line
+            write out-line from totals-line-4 after advancing 1 line
+            write out-line from totals-line-5 after advancing 1 line
+        end-if
+    end-if.
+
+*> Classifies the raw input text before any numeric conversion is
+*> attempted, so a non-numeric record never reaches a numeric MOVE.
+*> Sets valid-flag to "Y" and v-len to the digit count on success, or
+*> leaves valid-flag off "Y" and fills illegal-reason on failure
+*> Reports the gap from the last confirmed prime (num) to this one and
+*> flags twin primes; the very first prime found has no prior prime to
+*> report against, so it only seeds prev-prime
+report-prime-gap.
+    if has-prev-prime
+        compute gap-value = num - prev-prime
+        move num to out-gap-n
+        move gap-value to out-gap-val
+        if gap-value = 2
+            move "TWIN PRIME" to out-gap-twin
+        else
+            move spaces to out-gap-twin
+        end-if
+        write gap-line from gap-rec after advancing 1 line
+    end-if.
+    move num to prev-prime.
+    move "Y" to have-prev-prime.
+
+validate-input.
+    move 0 to v-len.
+    move 1 to v-pos.
+    perform until v-pos > 18 or in-text (v-pos:1) = space
+        add 1 to v-len
+        add 1 to v-pos
+    end-perform.
+    move "N" to valid-flag.
+    *> in-text holds only the first 18 characters of the record; a
+    *> number that runs past that into in-overflow is too wide for
+    *> s9(18) and must be rejected, not silently truncated to 18 digits
+    if v-len = 18 and in-overflow not = spaces
+        move "TOO LARGE" to illegal-reason
+    else
+        if v-len = 0
+            move "NON-NUMERIC" to illegal-reason
+        else
+            if in-text (1:1) = '-'
+                if v-len > 1 and in-text (2:v-len - 1) is numeric
+                    move "NEGATIVE" to illegal-reason
                 else
-                    move in-n to out-n-2
-                    write out-line from not-a-prime-line after advancing 1 line
-                    *> Exit loop condition
-                    move num to temp
+                    move "NON-NUMERIC" to illegal-reason
                 end-if
+            else
+                if in-text (1:v-len) is numeric
+                    move "Y" to valid-flag
+                else
+                    move "NON-NUMERIC" to illegal-reason
+                end-if
+            end-if
+        end-if
+    end-if.
+
+*> Builds a Sieve of Eratosthenes over 1..sieve-limit so the main loop
+*> can classify most numbers with a table lookup instead of a divisor
+*> walk. sieve-table(k) = 'P' means k is prime, 'C' means composite
+build-sieve.
+    move all 'P' to sieve-storage.
+    move 'C' to sieve-table (1).
+    move 2 to sv-i.
+    perform until sv-i * sv-i > sieve-limit
+        if sieve-table (sv-i) = 'P'
+            compute sv-j = sv-i * sv-i
+            perform until sv-j > sieve-limit
+                move 'C' to sieve-table (sv-j)
+                add sv-i to sv-j
             end-perform
         end-if
-        
-        *> Any number > 1 and < 4 is considered prime 
-        if (remain >= num) or (num < 4 and num > 1)
+        add 1 to sv-i
+    end-perform.
+
+*> Appends factor-val onto factor-text as 'N' or ' x N', trimming the
+*> edited field's leading spaces via reference modification
+append-factor.
+    move factor-val to factor-edit.
+    move 1 to trim-ptr.
+    perform until factor-edit (trim-ptr:1) not = space or trim-ptr = 18
+        add 1 to trim-ptr
+    end-perform.
+    if not has-factor-overflow
+        if factor-count > 0
         then
-            move in-n to out-n-3
-            write out-line from prime-line after advancing 1 line
+            string ' x ' delimited by size
+                   factor-edit (trim-ptr:) delimited by size
+                   into factor-text
+                   with pointer factor-text-ptr
+                   on overflow
+                       move "Y" to factor-overflow
+            end-string
+        else
+            string factor-edit (trim-ptr:) delimited by size
+                   into factor-text
+                   with pointer factor-text-ptr
+                   on overflow
+                       move "Y" to factor-overflow
+            end-string
         end-if
-            
-        *> Set end of loop condiiton
-        read input-file into in-card
-            at end move "TRUE" to eof
-        end-read    
-    end-perform.
-      
-    *> Closes all files that were opened and stops running program  
-    display "COMPLETED: results saved to primes.out". 
-    close input-file, output-file, standard-input.
-    stop run.
+    end-if.
+    add 1 to factor-count.
 end program primes2.
 
