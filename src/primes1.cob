@@ -13,33 +13,62 @@ program-id. primes1.
 environment division.
 input-output section.
 file-control.
-select input-file assign to "primes.dat"
+select input-file assign dynamic input-file-name
     organization is line sequential
     file status file-status.
-select output-file assign to "primes.out"
+select output-file assign dynamic output-file-name
+    organization is line sequential.
+select err-file assign to "primes.err"
+    organization is line sequential.
+select struct-file assign to "primes.rec"
     organization is line sequential.
 select standard-input assign to keyboard.
 
 *> File pointers are initialized
 data division.
 file section.
+fd input-file.
+    01 input-record pic x(80).
 fd output-file.
-    01 out-line pic x(80).
+    01 out-line pic x(300).
+fd err-file.
+    01 err-line pic x(160).
+fd struct-file.
+    01 struct-out pic x(23).
 fd standard-input.
     01 stdin-record pic x(80).
 
 *> All variables to be used are initialized
 working-storage section.
-    77  n  picture s9(9).
-    77  r  picture s9(9) usage is computational.
-    77  i  picture s9(9) usage is computational.
-    77  input-file-name pic x(20).
-    77  output-file-name pic x(20).
+    77  n  picture s9(18).
+    77  r  picture s9(18) usage is computational.
+    77  i  picture s9(18) usage is computational.
+    77  work-n picture s9(18) usage is computational.
+    77  factor-val picture s9(18) usage is computational.
+    77  factor-count picture 9(4) usage is computational value 0.
+    77  factor-text-ptr picture 9(3) usage is computational.
+    77  trim-ptr picture 9(2) usage is computational.
+    *> Sized for the true worst case in the s9(18) range: a number
+    *> that is a pure power of 2 can carry up to 59 factors (2 x 2 x
+    *> ... x 2), which needs on the order of 235 characters once the
+    *> ' x ' separators are counted; factor-overflow is a fail-safe in
+    *> case that assumption is ever outgrown by a future widening
+    01  factor-edit picture z(17)9.
+    01  factor-text picture x(250).
+    77  factor-overflow picture x(1) value 'N'.
+        88 has-factor-overflow value 'Y'.
+    77  v-len picture 9(2) usage is computational.
+    77  v-pos picture 9(2) usage is computational.
+    77  valid-flag picture x(1).
+    77  illegal-reason picture x(11).
+    77  input-file-name pic x(40) value "primes.dat".
+    77  output-file-name pic x(40) value "primes.out".
     01  file-status pic 99.
         88 file-ok value 0.
     01  in-card.
-        02 in-n   picture z(9).
-        02 filler picture x(71).
+        02 in-n   picture z(17)9.
+        02 in-text redefines in-n picture x(18).
+        02 in-overflow picture x(62).
     01  title-line.
         02 filler picture x(6) value spaces.
         02 filler picture x(20) value 'prime number results'.
@@ -48,16 +77,52 @@ working-storage section.
            ' -------------------------------'.
     01  not-a-prime-line.
         02 filler picture x value space.
-        02 out-n-2 picture z(8)9.
+        02 out-n-2 picture z(17)9.
         02 filler picture x(15) value ' is not a prime'.
+        02 filler picture x(2) value ' ('.
+        02 out-factors picture x(250).
     01  prime-line.
         02 filler picture x value space.
-        02 out-n-3 picture z(8)9.
+        02 out-n-3 picture z(17)9.
         02 filler picture x(11) value ' is a prime'.
+    *> out-text carries the whole raw input line, not just the leading
+    *> digits, so a "TOO LARGE" record shows the actual oversized value
+    *> instead of the first 18 characters of it
     01  error-mess.
         02 filler picture x value space.
-        02 out-n picture z(8)9.
+        02 out-seq picture z(8)9.
+        02 filler picture x(3) value ' - '.
+        02 out-text picture x(80).
+        02 filler picture x(3) value ' - '.
+        02 out-reason picture x(11).
         02 filler picture x(14) value ' illegal input'.
+    *> Fixed-field companion to primes.out, one record per classified
+    *> number, for downstream jobs that want the result without
+    *> scraping prime-line/not-a-prime-line text
+    01  struct-line.
+        02 struct-number picture 9(18).
+        02 struct-flag picture x(1).
+        02 struct-divisors picture 9(4).
+    77  record-seq picture 9(9) usage is computational value 0.
+    77  prime-count     picture 9(9) usage is computational value 0.
+    77  composite-count picture 9(9) usage is computational value 0.
+    77  illegal-count   picture 9(9) usage is computational value 0.
+    01  totals-line-1.
+        02 filler picture x(6) value spaces.
+        02 filler picture x(20) value 'batch totals'.
+    01  totals-line-2.
+        02 filler picture x(32) value
+           ' -------------------------------'.
+    01  totals-line-3.
+        02 filler picture x(9) value 'primes:  '.
+        02 out-prime-count picture z(8)9.
+    01  totals-line-4.
+        02 filler picture x(9) value 'composite'.
+        02 filler picture x(1) value ':'.
+        02 out-composite-count picture z(8)9.
+    01  totals-line-5.
+        02 filler picture x(9) value 'illegal: '.
+        02 out-illegal-count picture z(8)9.
 
 *> Body of code logic begins
 procedure division.
@@ -65,9 +130,21 @@ procedure division.
     display "              PRIME # CALCULATOR"
     display "*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*".
 
-    *> Grabs file name to open and write to
+    *> Grabs the input and output file names from standard-input so a
+    *> batch can be run against any pair of files without editing the
+    *> program or renaming files on disk
+    open input standard-input.
+    display "Enter input file name: " with no advancing.
+    read standard-input into stdin-record
+        at end move "primes.dat" to stdin-record
+    end-read.
+    move stdin-record to input-file-name.
+    display "Enter output file name: " with no advancing.
+    read standard-input into stdin-record
+        at end move "primes.out" to stdin-record
+    end-read.
+    move stdin-record to output-file-name.
 
-    
     *> Ensures the file exists in order to read its contents
     open input input-file.
     if not file-ok
@@ -76,6 +153,8 @@ procedure division.
         stop run
     else
         open output output-file
+        open output err-file
+        open output struct-file
     end-if.
     
     *> Prints title of results to the file
@@ -83,30 +162,173 @@ procedure division.
     write out-line from under-line after advancing 1 line.
     *> Reads each number into memory
 1.  read input-file into in-card at end go to finish.
-    move in-n to n.
+    add 1 to record-seq.
+    *> Classifies the raw text before any numeric conversion is
+    *> attempted, so a non-numeric record never reaches a numeric MOVE
+    perform validate-input thru vt1-exit.
+    if valid-flag not = "Y" go to illegal1.
+    move in-text (1:v-len) to n.
     *> Checks for illegal input
     if n is greater than 1 go to b1.
-    move in-n to out-n.
-    write out-line from error-mess after advancing 1 line.
+    move "ZERO OR ONE" to illegal-reason.
+illegal1.
+    move record-seq to out-seq.
+    move in-card to out-text.
+    move illegal-reason to out-reason.
+    write err-line from error-mess after advancing 1 line.
+    add 1 to illegal-count.
     go to 1.
     *> Any number > 1 and < 4 is considered prime
 b1. if n is less than 4 go to 3.
-    *> Checks to see if the number is divisble by another number
+    *> Walks candidate divisors from 2 up, dividing out every hit so
+    *> the full factorization (not just the first divisor) is kept
+    move n to work-n.
     move 2 to r.
-2.  divide r into n giving i.
+    move 0 to factor-count.
+    move spaces to factor-text.
+    move 1 to factor-text-ptr.
+    move "N" to factor-overflow.
+    *> No need to test divisors past sqrt(work-n); anything left over
+    *> at that point is itself prime
+2.  if r * r > work-n go to c3.
+    divide r into work-n giving i.
     multiply r by i.
-    if i is not equal to n go to b2.
-    move in-n to out-n-2.
-    write out-line from not-a-prime-line after advancing 1 line.
-    go to 1.
+    if i is not equal to work-n go to b2.
+    move r to factor-val.
+    perform append-factor thru append-factor-exit.
+    divide work-n by r giving work-n.
+    go to 2.
 b2. add 1 to r.
-    if r is less than n go to 2.
-3.  move in-n to out-n-3.
+    go to 2.
+c3. if work-n > 1
+        move work-n to factor-val
+        perform append-factor thru append-factor-exit
+    end-if.
+    if factor-count > 1
+        if not has-factor-overflow
+            string ')' delimited by size
+                   into factor-text
+                   with pointer factor-text-ptr
+                   on overflow
+                       move "Y" to factor-overflow
+            end-string
+        end-if
+        *> factor-text is sized for the true worst case at the current
+        *> numeric range, but if a future widening ever outgrows it,
+        *> fail safe with a truncation marker instead of a silently
+        *> cut off, unclosed factor list
+        if has-factor-overflow
+            move "...)" to factor-text (247:4)
+        end-if
+        move n to out-n-2
+        move factor-text to out-factors
+        write out-line from not-a-prime-line after advancing 1 line
+        add 1 to composite-count
+        move n to struct-number
+        move "N" to struct-flag
+        move factor-count to struct-divisors
+        write struct-out from struct-line
+    else
+        move n to out-n-3
+        write out-line from prime-line after advancing 1 line
+        add 1 to prime-count
+        move n to struct-number
+        move "Y" to struct-flag
+        move factor-count to struct-divisors
+        write struct-out from struct-line
+    end-if.
+    go to 1.
+3.  move n to out-n-3.
     write out-line from prime-line after advancing 1 line.
+    add 1 to prime-count.
+    move n to struct-number.
+    move "Y" to struct-flag.
+    move 1 to struct-divisors.
+    write struct-out from struct-line.
     go to 1.
+*> Classifies the raw input text before any numeric conversion is
+*> attempted, so a non-numeric record never reaches a numeric MOVE.
+*> Sets valid-flag to "Y" and v-len to the digit count on success, or
+*> leaves valid-flag off "Y" and fills illegal-reason on failure
+validate-input.
+    move 0 to v-len.
+    move 1 to v-pos.
+vt1.
+    if v-pos > 18 or in-text (v-pos:1) = space go to vt1-exit.
+    add 1 to v-len.
+    add 1 to v-pos.
+    go to vt1.
+vt1-exit.
+    move "N" to valid-flag.
+    *> in-text holds only the first 18 characters of the record; a
+    *> number that runs past that into in-overflow is too wide for
+    *> s9(18) and must be rejected, not silently truncated to 18 digits
+    if v-len = 18 and in-overflow not = spaces
+        move "TOO LARGE" to illegal-reason
+    else
+        if v-len = 0
+            move "NON-NUMERIC" to illegal-reason
+        else
+            if in-text (1:1) = '-'
+                if v-len > 1 and in-text (2:v-len - 1) is numeric
+                    move "NEGATIVE" to illegal-reason
+                else
+                    move "NON-NUMERIC" to illegal-reason
+                end-if
+            else
+                if in-text (1:v-len) is numeric
+                    move "Y" to valid-flag
+                else
+                    move "NON-NUMERIC" to illegal-reason
+                end-if
+            end-if
+        end-if
+    end-if.
+
+*> Appends factor-val onto factor-text as 'N' or ' x N', trimming the
+*> edited field's leading spaces via reference modification
+append-factor.
+    move factor-val to factor-edit.
+    move 1 to trim-ptr.
+at1.
+    if factor-edit (trim-ptr:1) not = space or trim-ptr = 18 go to at2.
+    add 1 to trim-ptr.
+    go to at1.
+at2.
+    if not has-factor-overflow
+        if factor-count > 0
+            string ' x ' delimited by size
+                   factor-edit (trim-ptr:) delimited by size
+                   into factor-text
+                   with pointer factor-text-ptr
+                   on overflow
+                       move "Y" to factor-overflow
+            end-string
+        else
+            string factor-edit (trim-ptr:) delimited by size
+                   into factor-text
+                   with pointer factor-text-ptr
+                   on overflow
+                       move "Y" to factor-overflow
+            end-string
+        end-if
+    end-if.
+    add 1 to factor-count.
+append-factor-exit.
+    exit.
 *> Closes all files that were opened and stops running program
 finish.
+    *> Writes the batch totals block so the report is self-contained
+    move prime-count to out-prime-count.
+    move composite-count to out-composite-count.
+    move illegal-count to out-illegal-count.
+    write out-line from under-line after advancing 1 line.
+    write out-line from totals-line-1 after advancing 1 line.
+    write out-line from totals-line-2 after advancing 1 line.
+    write out-line from totals-line-3 after advancing 1 line.
+    write out-line from totals-line-4 after advancing 1 line.
+    write out-line from totals-line-5 after advancing 1 line.
     display "COMPLETED: results saved to primes.out".
-    close input-file, output-file, standard-input.
+    close input-file, output-file, err-file, struct-file, standard-input.
     stop run.
 end program primes1.
